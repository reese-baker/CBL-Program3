@@ -1,418 +1,1178 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    PROGRAM3.
-       AUTHOR.        REESE BAKER.
-      ******************************************************************
-      * This program reads a data file from an external data file.
-      * It will create a report to be printed.
-      *
-      ***INPUT: The Treat file contains the following data:
-      * TRUCK ID, Employee ID, Employee Title, Employee Last and First
-      * Name, Hire Date, Current Yearly Salary. It also holds an array
-      * consisting of: Treat Name, Treat Size, Number in Stock, and
-      * Selling Price.
-      *
-      ***OUTPUT: The Treat Report file contains the following data:
-      * date, business name, page number, detail report, TRUCK ID, 
-      * TREAT NAME, TREAT SIZE, TREAT STOCK, TREAT PRICE, revenue,
-      * total possible revenue, and grand total possible revenue.
-      ******************************************************************
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. PC.
-       OBJECT-COMPUTER. PC.
-
-      *
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-           SELECT TREAT-FILE
-             ASSIGN TO 'PR3FA22-TREAT.TXT'
-             ORGANIZATION IS LINE SEQUENTIAL.
-
-      *
-
-           SELECT TREAT-REPORT
-             ASSIGN TO 'TREAT-REPORT.TXT'
-             ORGANIZATION IS LINE SEQUENTIAL.
-
-      *
-
-       DATA DIVISION.
-       FILE SECTION.
-
-      *
-
-       FD TREAT-FILE 
-          RECORD CONTAINS 118 CHARACTERS. 
-
-      *
-
-       01 TREAT-RECORD.
-          05 TR-TRUCK-ID                       PIC  X(4).
-          05 TR-EMPLOYEE-ID                    PIC  X(5).
-          05 TR-EMPLOYEE-TITLE                 PIC  A(2).
-          05 TR-EMPLOYEE-LNAME                 PIC  X(10).
-          05 TR-EMPLOYEE-FNAME                 PIC  X(10).
-          05 TR-HIRE-DATE                      PIC  9(8).
-          05 TR-CURRENT-YEARLY-SALARY          PIC  9(6).
-          05 FILLER                            PIC  X(1).
-          05 TR-TREAT-DATA    OCCURS 3 TIMES.
-             10 TR-TREAT-NAME                  PIC X(15).
-             10 TR-TREAT-SIZE                  PIC  A(1).
-             10 TR-TREAT-STOCK                 PIC  9(4).
-             10 TR-TREAT-PRICE                 PIC 99V99.
-
-      *
-
-       FD TREAT-REPORT
-         RECORD CONTAINS 80 CHARACTERS.
-
-      *
-
-       01 REPORT-LINE                          PIC X(80).
-
-      *
-
-       WORKING-STORAGE SECTION.
-
-      *
-
-       01 FLAGS-N-SWITCHES.
-          05 EOF-FLAG                          PIC X VALUE ' '.
-             88 NO-MORE-DATA                         VALUE 'N'.
-             88 MORE-RECORDS                         VALUE 'Y'.
-          05 FIRST-RECORD                      PIC X VALUE 'Y'.
-
-      *
-
-       01 HOLD-FIELD.
-          05 HF-TRUCK-ID                       PIC X(4).
-      *
-
-       01 TEMP-FIELD.
-          05 TRUCK-TOTAL                       PIC S9(7)V99.
-          05 TRUCK-GRAND-TOTAL                 PIC S9(8)V99.
-
-      *
-
-      *
-
-       01 REPORT-FIELDS.
-          05 PROPER-SPACING                    PIC 9 VALUE 1.
-          05 SUB                               PIC 9 VALUE 2.
-          05 PAGE-NUMBER                       PIC S9(2) VALUE +0.
-
-      *
-
-       01 WS-CURRENT-DATE.
-          05 WS-MONTH                          PIC 99.
-          05 WS-DAY                            PIC 99.
-          05 WS-YEAR                           PIC 9999.
-
-      *
-
-       01 TOTAL-FIELDS.
-          05 TF-POSS-REVENUE                PIC S9(7)V99.
-          05 TF-GRAND-TOTAL                 PIC S9(8)V99.
-      
-      *************************OUTPUT AREA**************************
-
-       01 HEADING-ONE.
-          05 H1-DATE.
-             10 H1-MONTH                       PIC Z9.
-             10 FILLER                         PIC X VALUE '/'.
-             10 H1-DAY                         PIC 99.
-             10 FILLER                         PIC X VALUE '/'.
-             10 H1-YEAR                        PIC 9999.
-          05 FILLER                            PIC X(25) VALUE SPACES.
-          05 FILLER                            PIC X(13) VALUE 
-                                                 'ROLLING PIZZA'.
-          05 FILLER                            PIC X(29) VALUE SPACES.
-          05 H1-PAGE-NUMBER                    PIC 99 VALUE ZERO.
-
-      *
-
-       01 HEADING-TWO.
-          05 FILLER                            PIC X(30) VALUE SPACES.
-          05 FILLER                            PIC X(23) VALUE 
-                                             'NEW TRUCK DETAIL REPORT'.  
-          05 FILLER                            PIC X(26) VALUE SPACES.
-
-      *
-
-       01 TRUCK-LINE.
-          05 FILLER                            PIC X(2) VALUE SPACES. 
-          05 FILLER                            PIC X(6) VALUE 'TRUCK:'.
-          05 TL-TRUCK-ID                       PIC X(10).
-          05 FILLER                            PIC X(60) VALUE SPACES.
-
-      *
-
-       01 HEADING-THREE.
-          05 FILLER                            PIC X(5) VALUE SPACES.
-          05 FILLER                            PIC X(10) VALUE 
-                                                         'TREAT NAME'.
-          05 FILLER                            PIC X(11) VALUE SPACES.
-          05 FILLER                            PIC X(4) VALUE 'SIZE'.
-          05 FILLER                            PIC X(8) VALUE SPACES.
-          05 FILLER                            PIC X(5) VALUE 'STOCK'.
-          05 FILLER                            PIC X(5) VALUE SPACES.
-          05 FILLER                            PIC X(5) VALUE 'PRICE'.
-          05 FILLER                            PIC X(8) VALUE SPACES.
-          05 FILLER                            PIC X(7) VALUE 
-                                                            'REVENUE'.
-          05 FILLER                            PIC X(11) VALUE SPACES.
-
-      *
-
-
-      *
-
-       01 DETAIL-LINE.
-          05 FILLER                         PIC X(3) VALUE SPACES.
-          05 DL-TREAT-NAME                  PIC X(15).
-          05 FILLER                         PIC X(5) VALUE SPACES.
-          05 DL-TREAT-SIZE                  PIC X(10).
-          05 FILLER                         PIC X(5) VALUE SPACES.
-          05 DL-TREAT-STOCK                 PIC Z,ZZ9.
-          05 FILLER                         PIC X(6) VALUE SPACES.
-          05 DL-TREAT-PRICE                 PIC $Z.99.
-          05 FILLER                         PIC X(7) VALUE SPACES.
-          05 DL-TREAT-REVENUE               PIC $Z,ZZZ,ZZ9.99.
-          05 FILLER                         PIC X(11) VALUE SPACES. 
-
-      *
-
-       01 TOTAL-LINE.
-          05 FILLER                            PIC X(3) VALUE SPACES.
-          05 FILLER                            PIC X(24) VALUE
-                                            'TOTAL POSSIBLE REVENUE: '.
-          05 TL-POSS-REVENUE                   PIC $Z,Z99,999.99.
-          05 FILLER                            PIC X(41) VALUE SPACES.
-
-      *
-
-       01 GRAND-TOTAL-LINE.
-          05 FILLER                            PIC X(3) VALUE SPACES.
-          05 FILLER                            PIC X(30) VALUE 
-                                      'GRAND TOTAL POSSIBLE REVENUE: '.
-          05 GL-GRAND-TOTAL                    PIC $ZZ,999,999.99.
-          05 FILLER                            PIC X(34) VALUE SPACES.
-
-      *
-
-       PROCEDURE DIVISION.
-
-       10-PRINT-TREAT-REPORT.
-         PERFORM 15-HSKPING-ROUTINE
-         PERFORM 20-READ-FILE
-         PERFORM 55-FINAL-ROUTINE         
-       .
-
-       15-HSKPING-ROUTINE.
-
-         OPEN INPUT  TREAT-FILE
-              OUTPUT TREAT-REPORT
-
-         ACCEPT WS-CURRENT-DATE FROM DATE
-
-         MOVE WS-MONTH TO H1-MONTH
-         MOVE WS-DAY   TO H1-DAY
-         MOVE WS-YEAR  TO H1-YEAR
-
-         PERFORM 25-HEADER-ROUTINE
-
-       .
-
-       20-READ-FILE.
-      
-         PERFORM UNTIL NO-MORE-DATA
-             READ TREAT-FILE          
-                 AT END
-                     MOVE 'N' TO EOF-FLAG
-                 NOT AT END
-                     PERFORM 40-PROCESS-TREAT-RECORD
-             END-READ       
-         END-PERFORM
-
-       .
-
-       25-HEADER-ROUTINE.
-
-         ADD 1 TO PAGE-NUMBER
-         MOVE PAGE-NUMBER TO H1-PAGE-NUMBER
-
-         WRITE REPORT-LINE FROM HEADING-ONE
-             AFTER ADVANCING PAGE
-
-         MOVE HEADING-TWO TO REPORT-LINE
-         WRITE REPORT-LINE FROM HEADING-TWO
-             AFTER ADVANCING 2 LINES
-         MOVE 1 TO PROPER-SPACING
-
-
-       . 
-
-       30-TRUCK-LINE-HEADER.
-
-         IF TR-TRUCK-ID = 'MONT'
-             MOVE 'Montgomery' TO TL-TRUCK-ID
-         ELSE
-             IF TR-TRUCK-ID = 'MOBL'
-                 MOVE 'Mobile' TO TL-TRUCK-ID
-             END-IF
-         END-IF
-
-         WRITE REPORT-LINE FROM TRUCK-LINE
-             AFTER ADVANCING 2 LINES
-
-       .
-
-       35-ATTRIBUTE-HEADER.
-
-         WRITE REPORT-LINE FROM HEADING-THREE
-             AFTER ADVANCING 2 LINES
-
-         MOVE 2 TO PROPER-SPACING
-
-       .
-
-       40-PROCESS-TREAT-RECORD.
-
-         EVALUATE TRUE
-             WHEN FIRST-RECORD = 'Y'
-                 MOVE 'N' TO FIRST-RECORD
-                 MOVE TR-TRUCK-ID TO HF-TRUCK-ID
-                 PERFORM 30-TRUCK-LINE-HEADER
-             WHEN TR-TRUCK-ID NOT = HF-TRUCK-ID
-                 PERFORM 45-CONTROL-BREAK
-                 PERFORM 25-HEADER-ROUTINE
-                 PERFORM 30-TRUCK-LINE-HEADER
-         END-EVALUATE
-
-         PERFORM 35-ATTRIBUTE-HEADER
-
-         PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > 3
-             EVALUATE TRUE
-                 WHEN SUB = 1
-                     MOVE TR-TREAT-NAME(SUB) TO DL-TREAT-NAME
-                 WHEN OTHER
-                     MOVE SPACES TO DL-TREAT-NAME
-             END-EVALUATE
-
-
-         EVALUATE TR-TREAT-SIZE(SUB)
-             WHEN 'L'
-                 MOVE 'Large' TO DL-TREAT-SIZE
-             WHEN 'M'
-                 MOVE 'Medium' TO DL-TREAT-SIZE
-             WHEN 'S'
-                 MOVE 'Small' TO DL-TREAT-SIZE
-             WHEN OTHER
-                 MOVE 'ERROR' TO DL-TREAT-SIZE
-         END-EVALUATE
-
-
-         EVALUATE TR-TREAT-STOCK(SUB)
-             WHEN NOT NUMERIC
-                 MOVE '0' TO DL-TREAT-STOCK, TR-TREAT-STOCK(SUB)
-             WHEN NUMERIC
-                 MOVE TR-TREAT-STOCK(SUB) TO DL-TREAT-STOCK
-         END-EVALUATE
-
-
-         EVALUATE TR-TREAT-PRICE(SUB)
-             WHEN NOT NUMERIC 
-                 MOVE '0' TO DL-TREAT-PRICE, TR-TREAT-PRICE(SUB)
-             WHEN NUMERIC
-                 MOVE TR-TREAT-PRICE(SUB) TO DL-TREAT-PRICE
-         END-EVALUATE
-
-
-         MULTIPLY TR-TREAT-PRICE(SUB) BY TR-TREAT-STOCK(SUB)
-             GIVING DL-TREAT-REVENUE, TF-POSS-REVENUE
-
-         ADD TF-POSS-REVENUE TO TRUCK-TOTAL
-
-
-         WRITE REPORT-LINE FROM DETAIL-LINE
-             AFTER ADVANCING PROPER-SPACING
-
-         MOVE 1 TO PROPER-SPACING
-
-         END-PERFORM
-
-       .
-
-       45-CONTROL-BREAK.
-
-         MOVE TRUCK-TOTAL TO TL-POSS-REVENUE
-
-         WRITE REPORT-LINE FROM TOTAL-LINE
-             AFTER ADVANCING 3 LINES
-
-         ADD TRUCK-TOTAL TO TRUCK-GRAND-TOTAL
-
-         MOVE 0 TO TRUCK-TOTAL
-
-         MOVE TR-TRUCK-ID TO HF-TRUCK-ID
-
-         MOVE 1 TO PROPER-SPACING
-
-       .
-
-       50-GRAND-TOTAL.
-
-         MOVE TRUCK-GRAND-TOTAL TO GL-GRAND-TOTAL
-         
-         WRITE REPORT-LINE FROM GRAND-TOTAL-LINE
-             AFTER ADVANCING 2 LINES.
-
-
-
-       55-FINAL-ROUTINE.
-
-         PERFORM 45-CONTROL-BREAK
-		 PERFORM 50-GRAND-TOTAL
-
-         CLOSE TREAT-FILE
-               TREAT-REPORT
-  
-         STOP RUN
-
-       .
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PROGRAM3.
+       AUTHOR.        REESE BAKER.
+      ******************************************************************
+      * This program reads a data file from an external data file.
+      * It will create a report to be printed.
+      *
+      ***INPUT: The Treat file contains the following data:
+      * TRUCK ID, Employee ID, Employee Title, Employee Last and First
+      * Name, Hire Date, Current Yearly Salary. It also holds an array
+      * consisting of: Treat Name, Treat Size, Number in Stock, and
+      * Selling Price. The number of treats on a record varies truck
+      * to truck.
+      *
+      ***OUTPUT: The Treat Report file contains the following data:
+      * date, business name, page number, detail report, TRUCK ID,
+      * TREAT NAME, TREAT SIZE, TREAT STOCK, TREAT PRICE, revenue,
+      * total possible revenue, and grand total possible revenue.
+      *
+      * Alongside the printed report this program also produces an
+      * employee roster report, one line per employee grouped by
+      * truck, fed from the same TREAT-FILE.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC.
+       OBJECT-COMPUTER. PC.
+
+      *
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT TREAT-FILE
+             ASSIGN TO 'PR3FA22-TREAT.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+      *
+
+           SELECT TREAT-REPORT
+             ASSIGN TO 'TREAT-REPORT.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+      *
+
+           SELECT EMPLOYEE-REPORT
+             ASSIGN TO 'EMPLOYEE-REPORT.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+      *
+
+           SELECT TRUCK-MASTER
+             ASSIGN TO 'TRUCK-MASTER.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+      *
+
+           SELECT EXCEPTION-REPORT
+             ASSIGN TO 'EXCEPTION-REPORT.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+      *
+
+           SELECT TREAT-RANK-REPORT
+             ASSIGN TO 'TREAT-RANK-REPORT.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+      *
+
+           SELECT YTD-MASTER
+             ASSIGN TO 'YTD-MASTER.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS YM-FILE-STATUS.
+
+      *
+
+           SELECT TREAT-EXTRACT
+             ASSIGN TO 'TREAT-EXTRACT.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+      *
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *
+
+       FD TREAT-FILE
+          RECORD IS VARYING IN SIZE FROM 75 TO 299 CHARACTERS
+              DEPENDING ON TR-RECORD-LENGTH.
+
+      *
+
+       01 TREAT-RECORD.
+          05 TR-TRUCK-ID                       PIC  X(4).
+          05 TR-EMPLOYEE-ID                    PIC  X(5).
+          05 TR-EMPLOYEE-TITLE                 PIC  A(2).
+          05 TR-EMPLOYEE-LNAME                 PIC  X(10).
+          05 TR-EMPLOYEE-FNAME                 PIC  X(10).
+          05 TR-HIRE-DATE                      PIC  9(8).
+          05 TR-CURRENT-YEARLY-SALARY          PIC  9(6).
+          05 FILLER                            PIC  X(1).
+          05 TR-TREAT-COUNT                    PIC  9(1).
+          05 TR-TREAT-DATA    OCCURS 1 TO 9 TIMES
+                               DEPENDING ON TR-TREAT-COUNT.
+             10 TR-TREAT-NAME                  PIC X(15).
+             10 TR-TREAT-SIZE                  PIC  A(1).
+             10 TR-TREAT-STOCK                 PIC  9(4).
+             10 TR-TREAT-STOCK-X  REDEFINES
+                TR-TREAT-STOCK                 PIC  X(4).
+             10 TR-TREAT-PRICE                 PIC 99V99.
+             10 TR-TREAT-PRICE-X  REDEFINES
+                TR-TREAT-PRICE                 PIC  X(4).
+             10 TR-TREAT-SOLD                  PIC  9(4).
+             10 TR-TREAT-SOLD-X  REDEFINES
+                TR-TREAT-SOLD                  PIC  X(4).
+
+      *
+
+       FD TREAT-REPORT
+         RECORD CONTAINS 80 CHARACTERS.
+
+      *
+
+       01 REPORT-LINE                          PIC X(80).
+
+      *
+
+       FD EMPLOYEE-REPORT
+         RECORD CONTAINS 80 CHARACTERS.
+
+      *
+
+       01 EMPLOYEE-REPORT-LINE                 PIC X(80).
+
+      *
+
+       FD TRUCK-MASTER
+         RECORD CONTAINS 34 CHARACTERS.
+
+      *
+
+       01 TRUCK-MASTER-RECORD.
+          05 TM-REC-TRUCK-ID                   PIC X(4).
+          05 TM-REC-TRUCK-NAME                 PIC X(20).
+          05 TM-REC-TRUCK-ROUTE                PIC X(10).
+
+      *
+
+       FD EXCEPTION-REPORT
+         RECORD CONTAINS 80 CHARACTERS.
+
+      *
+
+       01 EXCEPTION-REPORT-LINE                PIC X(80).
+
+      *
+
+       FD TREAT-RANK-REPORT
+         RECORD CONTAINS 80 CHARACTERS.
+
+      *
+
+       01 RANK-REPORT-LINE                     PIC X(80).
+
+      *
+
+       FD YTD-MASTER
+         RECORD CONTAINS 15 CHARACTERS.
+
+      *
+
+       01 YTD-MASTER-RECORD.
+          05 YM-REC-TRUCK-ID                   PIC X(4).
+          05 YM-REC-YTD-TOTAL                  PIC 9(9)V99.
+
+      *
+
+       FD TREAT-EXTRACT
+         RECORD CONTAINS 100 CHARACTERS.
+
+      *
+
+       01 EXTRACT-LINE                         PIC X(100).
+
+      *
+
+       WORKING-STORAGE SECTION.
+
+      *
+
+       01 TREAT-FILE-FIELDS.
+          05 TR-RECORD-LENGTH                  PIC 9(3).
+
+      *
+
+       01 FLAGS-N-SWITCHES.
+          05 EOF-FLAG                          PIC X VALUE ' '.
+             88 NO-MORE-DATA                         VALUE 'N'.
+             88 MORE-RECORDS                         VALUE 'Y'.
+          05 FIRST-RECORD                      PIC X VALUE 'Y'.
+
+      *
+
+       01 HOLD-FIELD.
+          05 HF-TRUCK-ID                       PIC X(4).
+      *
+
+       01 TEMP-FIELD.
+          05 TRUCK-TOTAL                       PIC S9(7)V99 VALUE 0.
+          05 TRUCK-GRAND-TOTAL                 PIC S9(8)V99 VALUE 0.
+          05 TRUCK-ACTUAL-TOTAL                PIC S9(7)V99 VALUE 0.
+          05 TRUCK-GRAND-ACTUAL                PIC S9(8)V99 VALUE 0.
+
+      *
+
+      *
+
+       01 REPORT-FIELDS.
+          05 PROPER-SPACING                    PIC 9 VALUE 1.
+          05 SUB                               PIC 9(3) VALUE 2.
+          05 PAGE-NUMBER                       PIC S9(2) VALUE +0.
+          05 LINE-COUNT                        PIC 9(3) VALUE 0.
+          05 MAX-LINES-PER-PAGE                PIC 9(3) VALUE 55.
+
+      *
+
+       01 WS-CURRENT-DATE.
+          05 WS-MONTH                          PIC 99.
+          05 WS-DAY                            PIC 99.
+          05 WS-YEAR                           PIC 9999.
+
+      *
+
+       01 TOTAL-FIELDS.
+          05 TF-POSS-REVENUE                PIC S9(7)V99.
+          05 TF-GRAND-TOTAL                 PIC S9(8)V99.
+          05 TF-ACTUAL-REVENUE              PIC S9(7)V99.
+          05 TF-VARIANCE                    PIC S9(8)V99.
+
+      *----------------------------------------------------------------
+      * TRUCK MASTER LOOKUP TABLE
+      *----------------------------------------------------------------
+
+       01 TRUCK-MASTER-FLAGS.
+          05 TM-EOF-FLAG                       PIC X VALUE 'N'.
+             88 TM-NO-MORE-DATA                      VALUE 'Y'.
+          05 TM-COUNT                          PIC 9(3) VALUE 0.
+          05 TM-SUB                            PIC 9(3) VALUE 0.
+
+      *
+
+       01 TRUCK-MASTER-TABLE.
+          05 TM-ENTRY OCCURS 50 TIMES.
+             10 TM-TRUCK-ID                    PIC X(4).
+             10 TM-TRUCK-NAME                  PIC X(20).
+             10 TM-TRUCK-ROUTE                 PIC X(10).
+
+      *----------------------------------------------------------------
+      * FILE-ORDER VALIDATION TABLE
+      *----------------------------------------------------------------
+
+       01 VALIDATION-FLAGS.
+          05 VP-EOF-FLAG                       PIC X VALUE 'N'.
+             88 VP-NO-MORE-DATA                      VALUE 'Y'.
+          05 VP-COUNT                          PIC 9(3) VALUE 0.
+          05 VP-SUB                            PIC 9(3) VALUE 0.
+          05 VP-ORDER-SW                       PIC X VALUE 'N'.
+             88 VP-ORDER-ERROR                       VALUE 'Y'.
+
+      *
+
+       01 VALIDATION-TABLE.
+          05 VP-ENTRY OCCURS 50 TIMES.
+             10 VP-TRUCK-ID                    PIC X(4).
+
+      *----------------------------------------------------------------
+      * TREAT RANKING TABLE
+      *----------------------------------------------------------------
+
+       01 RANK-FLAGS.
+          05 RK-COUNT                          PIC 9(3) VALUE 0.
+          05 RK-SUB                            PIC 9(3) VALUE 0.
+          05 RK-PASS                           PIC 9(3) VALUE 0.
+          05 RK-FOUND-SW                       PIC X VALUE 'N'.
+             88 RK-FOUND                             VALUE 'Y'.
+
+      *
+
+       01 RANK-TABLE.
+          05 RK-ENTRY OCCURS 100 TIMES.
+             10 RK-TREAT-NAME                  PIC X(15).
+             10 RK-TREAT-SIZE                  PIC X(1).
+             10 RK-POSS-REVENUE                PIC S9(9)V99.
+
+      *
+
+       01 RANK-SWAP-ENTRY.
+          05 RK-SWAP-NAME                      PIC X(15).
+          05 RK-SWAP-SIZE                      PIC X(1).
+          05 RK-SWAP-REVENUE                   PIC S9(9)V99.
+
+      *----------------------------------------------------------------
+      * YEAR-TO-DATE TRUCK REVENUE TABLE
+      *----------------------------------------------------------------
+
+       01 YTD-FLAGS.
+          05 YM-EOF-FLAG                       PIC X VALUE 'N'.
+             88 YM-NO-MORE-DATA                      VALUE 'Y'.
+          05 YM-COUNT                          PIC 9(3) VALUE 0.
+          05 YM-SUB                            PIC 9(3) VALUE 0.
+          05 YM-FOUND-SW                       PIC X VALUE 'N'.
+             88 YM-FOUND                             VALUE 'Y'.
+          05 YM-FILE-STATUS                    PIC X(2) VALUE SPACES.
+
+      *
+
+       01 YTD-TABLE.
+          05 YM-ENTRY OCCURS 50 TIMES.
+             10 YM-TRUCK-ID                    PIC X(4).
+             10 YM-YTD-TOTAL                   PIC S9(9)V99.
+
+      *
+
+       01 YTD-GRAND-FIELD.
+          05 YTD-GRAND-TOTAL                   PIC S9(9)V99.
+
+      *----------------------------------------------------------------
+      * EXCEPTION LOG DETAIL
+      *----------------------------------------------------------------
+
+       01 EXCEPTION-DETAIL-LINE.
+          05 EX-TRUCK-ID                       PIC X(4).
+          05 FILLER                            PIC X(1) VALUE SPACES.
+          05 EX-EMPLOYEE-ID                    PIC X(5).
+          05 FILLER                            PIC X(1) VALUE SPACES.
+          05 EX-TREAT-NAME                     PIC X(15).
+          05 FILLER                            PIC X(1) VALUE SPACES.
+          05 EX-FIELD-NAME                     PIC X(14).
+          05 FILLER                            PIC X(1) VALUE SPACES.
+          05 EX-BAD-VALUE                      PIC X(10).
+          05 FILLER                            PIC X(28) VALUE SPACES.
+
+      *
+
+       01 EXCEPTION-HEADER-LINE.
+          05 FILLER                            PIC X(4) VALUE
+                                                         'TRCK'.
+          05 FILLER                            PIC X(1) VALUE SPACES.
+          05 FILLER                            PIC X(5) VALUE
+                                                         'EMPID'.
+          05 FILLER                            PIC X(1) VALUE SPACES.
+          05 FILLER                            PIC X(15) VALUE
+                                                         'TREAT NAME'.
+          05 FILLER                            PIC X(1) VALUE SPACES.
+          05 FILLER                            PIC X(14) VALUE
+                                                    'FIELD REJECTED'.
+          05 FILLER                            PIC X(1) VALUE SPACES.
+          05 FILLER                            PIC X(10) VALUE
+                                                         'BAD VALUE'.
+          05 FILLER                            PIC X(28) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * EMPLOYEE ROSTER REPORT LAYOUTS
+      *----------------------------------------------------------------
+
+       01 EMP-HEADING-ONE.
+          05 EH1-DATE.
+             10 EH1-MONTH                      PIC Z9.
+             10 FILLER                         PIC X VALUE '/'.
+             10 EH1-DAY                        PIC 99.
+             10 FILLER                         PIC X VALUE '/'.
+             10 EH1-YEAR                       PIC 9999.
+          05 FILLER                            PIC X(22) VALUE SPACES.
+          05 FILLER                            PIC X(13) VALUE
+                                                 'ROLLING PIZZA'.
+          05 FILLER                            PIC X(32) VALUE SPACES.
+
+      *
+
+       01 EMP-HEADING-TWO.
+          05 FILLER                            PIC X(26) VALUE SPACES.
+          05 FILLER                            PIC X(27) VALUE
+                                          'EMPLOYEE ROSTER BY TRUCK'.
+          05 FILLER                            PIC X(27) VALUE SPACES.
+
+      *
+
+       01 EMP-TRUCK-LINE.
+          05 FILLER                            PIC X(2) VALUE SPACES.
+          05 FILLER                            PIC X(6) VALUE 'TRUCK:'.
+          05 ET-TRUCK-ID                       PIC X(10).
+          05 FILLER                            PIC X(62) VALUE SPACES.
+
+      *
+
+       01 EMP-HEADING-THREE.
+          05 FILLER                            PIC X(5) VALUE SPACES.
+          05 FILLER                            PIC X(5) VALUE 'TITLE'.
+          05 FILLER                            PIC X(5) VALUE SPACES.
+          05 FILLER                            PIC X(12) VALUE
+                                                         'LAST NAME'.
+          05 FILLER                            PIC X(3) VALUE SPACES.
+          05 FILLER                            PIC X(12) VALUE
+                                                         'FIRST NAME'.
+          05 FILLER                            PIC X(3) VALUE SPACES.
+          05 FILLER                            PIC X(9) VALUE
+                                                         'HIRE DATE'.
+          05 FILLER                            PIC X(3) VALUE SPACES.
+          05 FILLER                            PIC X(13) VALUE
+                                                     'YEARLY SALARY'.
+          05 FILLER                            PIC X(3) VALUE SPACES.
+
+      *
+
+       01 EMP-DETAIL-LINE.
+          05 FILLER                            PIC X(3) VALUE SPACES.
+          05 ED-TITLE                          PIC X(7).
+          05 ED-LNAME                          PIC X(12).
+          05 ED-FNAME                          PIC X(12).
+          05 FILLER                            PIC X(2) VALUE SPACES.
+          05 ED-HIRE-DATE.
+             10 ED-HIRE-MONTH                  PIC 99.
+             10 FILLER                         PIC X VALUE '/'.
+             10 ED-HIRE-DAY                    PIC 99.
+             10 FILLER                         PIC X VALUE '/'.
+             10 ED-HIRE-YEAR                   PIC 9999.
+          05 FILLER                            PIC X(5) VALUE SPACES.
+          05 ED-SALARY                         PIC $ZZZ,ZZ9.
+          05 FILLER                            PIC X(21) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * TREAT RANKING REPORT LAYOUTS
+      *----------------------------------------------------------------
+
+       01 RANK-HEADING-ONE.
+          05 FILLER                            PIC X(22) VALUE SPACES.
+          05 FILLER                            PIC X(13) VALUE
+                                                 'ROLLING PIZZA'.
+          05 FILLER                            PIC X(45) VALUE SPACES.
+
+      *
+
+       01 RANK-HEADING-TWO.
+          05 FILLER                            PIC X(22) VALUE SPACES.
+          05 FILLER                            PIC X(36) VALUE
+                                    'FLEET-WIDE TREAT REVENUE RANKING'.
+          05 FILLER                            PIC X(22) VALUE SPACES.
+
+      *
+
+       01 RANK-HEADING-THREE.
+          05 FILLER                            PIC X(5) VALUE SPACES.
+          05 FILLER                            PIC X(4) VALUE 'RANK'.
+          05 FILLER                            PIC X(5) VALUE SPACES.
+          05 FILLER                            PIC X(10) VALUE
+                                                         'TREAT NAME'.
+          05 FILLER                            PIC X(11) VALUE SPACES.
+          05 FILLER                            PIC X(4) VALUE 'SIZE'.
+          05 FILLER                            PIC X(8) VALUE SPACES.
+          05 FILLER                            PIC X(22) VALUE
+                                             'TOTAL POSSIBLE REVENUE'.
+
+      *
+
+       01 RANK-DETAIL-LINE.
+          05 FILLER                            PIC X(3) VALUE SPACES.
+          05 RD-RANK                           PIC ZZ9.
+          05 FILLER                            PIC X(3) VALUE SPACES.
+          05 RD-TREAT-NAME                     PIC X(15).
+          05 FILLER                            PIC X(5) VALUE SPACES.
+          05 RD-TREAT-SIZE                     PIC X(10).
+          05 FILLER                            PIC X(6) VALUE SPACES.
+          05 RD-REVENUE                        PIC $Z,ZZZ,ZZ9.99.
+          05 FILLER                            PIC X(17) VALUE SPACES.
+
+      *
+      *************************OUTPUT AREA**************************
+
+       01 HEADING-ONE.
+          05 H1-DATE.
+             10 H1-MONTH                       PIC Z9.
+             10 FILLER                         PIC X VALUE '/'.
+             10 H1-DAY                         PIC 99.
+             10 FILLER                         PIC X VALUE '/'.
+             10 H1-YEAR                        PIC 9999.
+          05 FILLER                            PIC X(25) VALUE SPACES.
+          05 FILLER                            PIC X(13) VALUE
+                                                 'ROLLING PIZZA'.
+          05 FILLER                            PIC X(29) VALUE SPACES.
+          05 H1-PAGE-NUMBER                    PIC 99 VALUE ZERO.
+
+      *
+
+       01 HEADING-TWO.
+          05 FILLER                            PIC X(30) VALUE SPACES.
+          05 FILLER                            PIC X(23) VALUE
+                                             'NEW TRUCK DETAIL REPORT'.
+          05 FILLER                            PIC X(26) VALUE SPACES.
+
+      *
+
+       01 TRUCK-LINE.
+          05 FILLER                            PIC X(2) VALUE SPACES.
+          05 FILLER                            PIC X(6) VALUE 'TRUCK:'.
+          05 TL-TRUCK-ID                       PIC X(20).
+          05 FILLER                            PIC X(50) VALUE SPACES.
+
+      *
+
+       01 HEADING-THREE.
+          05 FILLER                            PIC X(5) VALUE SPACES.
+          05 FILLER                            PIC X(10) VALUE
+                                                         'TREAT NAME'.
+          05 FILLER                            PIC X(11) VALUE SPACES.
+          05 FILLER                            PIC X(4) VALUE 'SIZE'.
+          05 FILLER                            PIC X(8) VALUE SPACES.
+          05 FILLER                            PIC X(5) VALUE 'STOCK'.
+          05 FILLER                            PIC X(5) VALUE SPACES.
+          05 FILLER                            PIC X(5) VALUE 'PRICE'.
+          05 FILLER                            PIC X(8) VALUE SPACES.
+          05 FILLER                            PIC X(7) VALUE
+                                                            'REVENUE'.
+          05 FILLER                            PIC X(11) VALUE SPACES.
+
+      *
+
+
+      *
+
+       01 EXTRACT-FIELDS.
+          05 XT-TREAT-STOCK                 PIC ZZZ9.
+          05 XT-TREAT-PRICE                 PIC Z9.99.
+          05 XT-TREAT-REVENUE               PIC ZZZZZZ9.99.
+
+      *
+
+       01 DETAIL-LINE.
+          05 FILLER                         PIC X(3) VALUE SPACES.
+          05 DL-TREAT-NAME                  PIC X(15).
+          05 FILLER                         PIC X(5) VALUE SPACES.
+          05 DL-TREAT-SIZE                  PIC X(10).
+          05 FILLER                         PIC X(5) VALUE SPACES.
+          05 DL-TREAT-STOCK                 PIC Z,ZZ9.
+          05 FILLER                         PIC X(6) VALUE SPACES.
+          05 DL-TREAT-PRICE                 PIC $Z.99.
+          05 FILLER                         PIC X(7) VALUE SPACES.
+          05 DL-TREAT-REVENUE               PIC $Z,ZZZ,ZZ9.99.
+          05 FILLER                         PIC X(11) VALUE SPACES.
+
+      *
+
+       01 TOTAL-LINE.
+          05 FILLER                            PIC X(3) VALUE SPACES.
+          05 FILLER                            PIC X(24) VALUE
+                                            'TOTAL POSSIBLE REVENUE: '.
+          05 TL-POSS-REVENUE                   PIC $Z,Z99,999.99.
+          05 FILLER                            PIC X(41) VALUE SPACES.
+
+      *
+
+       01 VARIANCE-LINE.
+          05 FILLER                            PIC X(3) VALUE SPACES.
+          05 FILLER                            PIC X(24) VALUE
+                                            'ACTUAL VS POSSIBLE REV: '.
+          05 VL-VARIANCE                       PIC $Z,Z99,999.99-.
+          05 FILLER                            PIC X(40) VALUE SPACES.
+
+      *
+
+       01 GRAND-TOTAL-LINE.
+          05 FILLER                            PIC X(3) VALUE SPACES.
+          05 FILLER                            PIC X(30) VALUE
+                                      'GRAND TOTAL POSSIBLE REVENUE: '.
+          05 GL-GRAND-TOTAL                    PIC $ZZ,999,999.99.
+          05 FILLER                            PIC X(34) VALUE SPACES.
+
+      *
+
+       01 GRAND-VARIANCE-LINE.
+          05 FILLER                            PIC X(3) VALUE SPACES.
+          05 FILLER                            PIC X(30) VALUE
+                                      'GRAND ACTUAL VS POSSIBLE REV: '.
+          05 GL-VARIANCE                       PIC $ZZ,999,999.99-.
+          05 FILLER                            PIC X(33) VALUE SPACES.
+
+      *
+
+       01 YTD-GRAND-TOTAL-LINE.
+          05 FILLER                            PIC X(3) VALUE SPACES.
+          05 FILLER                            PIC X(30) VALUE
+                                      'YEAR-TO-DATE GRAND TOTAL:     '.
+          05 GL-YTD-GRAND-TOTAL                PIC $ZZ,999,999.99.
+          05 FILLER                            PIC X(34) VALUE SPACES.
+
+      *
+
+       PROCEDURE DIVISION.
+
+       10-PRINT-TREAT-REPORT.
+         PERFORM 15-HSKPING-ROUTINE
+         PERFORM 20-READ-FILE
+         PERFORM 55-FINAL-ROUTINE
+       .
+
+       15-HSKPING-ROUTINE.
+
+         OPEN INPUT  TREAT-FILE
+
+         PERFORM 16-LOAD-TRUCK-MASTER
+         PERFORM 17-LOAD-YTD-MASTER
+         PERFORM 18-VALIDATE-TRUCK-ORDER
+
+         OPEN OUTPUT TREAT-REPORT
+              OUTPUT EMPLOYEE-REPORT
+              OUTPUT EXCEPTION-REPORT
+              OUTPUT TREAT-RANK-REPORT
+              OUTPUT TREAT-EXTRACT
+
+         WRITE EXCEPTION-REPORT-LINE FROM EXCEPTION-HEADER-LINE
+
+         ACCEPT WS-CURRENT-DATE FROM DATE
+
+         MOVE WS-MONTH TO H1-MONTH
+         MOVE WS-DAY   TO H1-DAY
+         MOVE WS-YEAR  TO H1-YEAR
+
+         MOVE WS-MONTH TO EH1-MONTH
+         MOVE WS-DAY   TO EH1-DAY
+         MOVE WS-YEAR  TO EH1-YEAR
+
+         PERFORM 19-PRINT-EMPLOYEE-REPORT-HEADERS
+
+         PERFORM 25-HEADER-ROUTINE
+
+       .
+
+       16-LOAD-TRUCK-MASTER.
+
+         OPEN INPUT TRUCK-MASTER
+
+         PERFORM UNTIL TM-NO-MORE-DATA
+             READ TRUCK-MASTER
+                 AT END
+                     MOVE 'Y' TO TM-EOF-FLAG
+                 NOT AT END
+                     IF TM-COUNT < 50
+                         ADD 1 TO TM-COUNT
+                         MOVE TM-REC-TRUCK-ID
+                             TO TM-TRUCK-ID(TM-COUNT)
+                         MOVE TM-REC-TRUCK-NAME
+                             TO TM-TRUCK-NAME(TM-COUNT)
+                         MOVE TM-REC-TRUCK-ROUTE
+                             TO TM-TRUCK-ROUTE(TM-COUNT)
+                     END-IF
+             END-READ
+         END-PERFORM
+
+         CLOSE TRUCK-MASTER
+
+       .
+
+       17-LOAD-YTD-MASTER.
+
+         OPEN INPUT YTD-MASTER
+
+         IF YM-FILE-STATUS = '35'
+             CONTINUE
+         ELSE
+             PERFORM UNTIL YM-NO-MORE-DATA
+                 READ YTD-MASTER
+                     AT END
+                         MOVE 'Y' TO YM-EOF-FLAG
+                     NOT AT END
+                         IF YM-COUNT < 50
+                             ADD 1 TO YM-COUNT
+                             MOVE YM-REC-TRUCK-ID
+                                 TO YM-TRUCK-ID(YM-COUNT)
+                             MOVE YM-REC-YTD-TOTAL
+                                 TO YM-YTD-TOTAL(YM-COUNT)
+                         END-IF
+                 END-READ
+             END-PERFORM
+             CLOSE YTD-MASTER
+         END-IF
+
+       .
+
+       18-VALIDATE-TRUCK-ORDER.
+
+         PERFORM UNTIL VP-NO-MORE-DATA
+             READ TREAT-FILE
+                 AT END
+                     MOVE 'Y' TO VP-EOF-FLAG
+                 NOT AT END
+                     PERFORM 18A-CHECK-TRUCK-ID
+             END-READ
+         END-PERFORM
+
+         IF VP-ORDER-ERROR
+             DISPLAY 'PROGRAM3 ABORT - TREAT-FILE IS NOT IN TRUCK '
+                     'ID SEQUENCE - RE-SORT THE FILE AND RERUN'
+             CLOSE TREAT-FILE
+             STOP RUN
+         END-IF
+
+         CLOSE TREAT-FILE
+         OPEN INPUT TREAT-FILE
+
+       .
+
+       18A-CHECK-TRUCK-ID.
+
+         IF VP-COUNT = 0
+             ADD 1 TO VP-COUNT
+             MOVE TR-TRUCK-ID TO VP-TRUCK-ID(VP-COUNT)
+         ELSE
+             IF TR-TRUCK-ID NOT = VP-TRUCK-ID(VP-COUNT)
+                 PERFORM VARYING VP-SUB FROM 1 BY 1
+                         UNTIL VP-SUB > VP-COUNT
+                     IF TR-TRUCK-ID = VP-TRUCK-ID(VP-SUB)
+                         MOVE 'Y' TO VP-ORDER-SW
+                     END-IF
+                 END-PERFORM
+                 IF NOT VP-ORDER-ERROR AND VP-COUNT < 50
+                     ADD 1 TO VP-COUNT
+                     MOVE TR-TRUCK-ID TO VP-TRUCK-ID(VP-COUNT)
+                 END-IF
+             END-IF
+         END-IF
+
+       .
+
+       19-PRINT-EMPLOYEE-REPORT-HEADERS.
+
+         WRITE EMPLOYEE-REPORT-LINE FROM EMP-HEADING-ONE
+
+         WRITE EMPLOYEE-REPORT-LINE FROM EMP-HEADING-TWO
+             AFTER ADVANCING 2 LINES
+
+       .
+
+       20-READ-FILE.
+
+         PERFORM UNTIL NO-MORE-DATA
+             READ TREAT-FILE
+                 AT END
+                     MOVE 'N' TO EOF-FLAG
+                 NOT AT END
+                     PERFORM 40-PROCESS-TREAT-RECORD
+             END-READ
+         END-PERFORM
+
+       .
+
+       25-HEADER-ROUTINE.
+
+         ADD 1 TO PAGE-NUMBER
+         MOVE PAGE-NUMBER TO H1-PAGE-NUMBER
+
+         WRITE REPORT-LINE FROM HEADING-ONE
+             AFTER ADVANCING PAGE
+
+         MOVE HEADING-TWO TO REPORT-LINE
+         WRITE REPORT-LINE FROM HEADING-TWO
+             AFTER ADVANCING 2 LINES
+         MOVE 1 TO PROPER-SPACING
+
+         MOVE 4 TO LINE-COUNT
+
+       .
+
+       26-PAGE-OVERFLOW.
+
+         PERFORM 25-HEADER-ROUTINE
+         PERFORM 30-TRUCK-LINE-HEADER
+         PERFORM 35-ATTRIBUTE-HEADER
+
+       .
+
+       30-TRUCK-LINE-HEADER.
+
+         MOVE SPACES TO TL-TRUCK-ID
+
+         PERFORM VARYING TM-SUB FROM 1 BY 1 UNTIL TM-SUB > TM-COUNT
+             IF TR-TRUCK-ID = TM-TRUCK-ID(TM-SUB)
+                 MOVE TM-TRUCK-NAME(TM-SUB) TO TL-TRUCK-ID
+             END-IF
+         END-PERFORM
+
+         IF TL-TRUCK-ID = SPACES
+             MOVE TR-TRUCK-ID TO TL-TRUCK-ID
+         END-IF
+
+         WRITE REPORT-LINE FROM TRUCK-LINE
+             AFTER ADVANCING 2 LINES
+
+         ADD 2 TO LINE-COUNT
+
+       .
+
+       31-EMPLOYEE-ROSTER-TRUCK-HEADER.
+
+         MOVE SPACES TO ET-TRUCK-ID
+
+         PERFORM VARYING TM-SUB FROM 1 BY 1 UNTIL TM-SUB > TM-COUNT
+             IF TR-TRUCK-ID = TM-TRUCK-ID(TM-SUB)
+                 MOVE TM-TRUCK-NAME(TM-SUB) TO ET-TRUCK-ID
+             END-IF
+         END-PERFORM
+
+         IF ET-TRUCK-ID = SPACES
+             MOVE TR-TRUCK-ID TO ET-TRUCK-ID
+         END-IF
+
+         WRITE EMPLOYEE-REPORT-LINE FROM EMP-TRUCK-LINE
+             AFTER ADVANCING 2 LINES
+
+         WRITE EMPLOYEE-REPORT-LINE FROM EMP-HEADING-THREE
+             AFTER ADVANCING 2 LINES
+
+       .
+
+       32-EMPLOYEE-ROSTER-DETAIL-LINE.
+
+         MOVE TR-EMPLOYEE-TITLE TO ED-TITLE
+         MOVE TR-EMPLOYEE-LNAME TO ED-LNAME
+         MOVE TR-EMPLOYEE-FNAME TO ED-FNAME
+
+         MOVE TR-HIRE-DATE(1:4) TO ED-HIRE-YEAR
+         MOVE TR-HIRE-DATE(5:2) TO ED-HIRE-MONTH
+         MOVE TR-HIRE-DATE(7:2) TO ED-HIRE-DAY
+
+         MOVE TR-CURRENT-YEARLY-SALARY TO ED-SALARY
+
+         WRITE EMPLOYEE-REPORT-LINE FROM EMP-DETAIL-LINE
+             AFTER ADVANCING 1 LINE
+
+       .
+
+       35-ATTRIBUTE-HEADER.
+
+         WRITE REPORT-LINE FROM HEADING-THREE
+             AFTER ADVANCING 2 LINES
+
+         MOVE 2 TO PROPER-SPACING
+
+         ADD 2 TO LINE-COUNT
+
+       .
+
+       40-PROCESS-TREAT-RECORD.
+
+         EVALUATE TRUE
+             WHEN FIRST-RECORD = 'Y'
+                 MOVE 'N' TO FIRST-RECORD
+                 MOVE TR-TRUCK-ID TO HF-TRUCK-ID
+                 PERFORM 30-TRUCK-LINE-HEADER
+                 PERFORM 31-EMPLOYEE-ROSTER-TRUCK-HEADER
+                 PERFORM 35-ATTRIBUTE-HEADER
+             WHEN TR-TRUCK-ID NOT = HF-TRUCK-ID
+                 PERFORM 45-CONTROL-BREAK
+                 PERFORM 25-HEADER-ROUTINE
+                 PERFORM 30-TRUCK-LINE-HEADER
+                 PERFORM 31-EMPLOYEE-ROSTER-TRUCK-HEADER
+                 PERFORM 35-ATTRIBUTE-HEADER
+         END-EVALUATE
+
+         PERFORM 32-EMPLOYEE-ROSTER-DETAIL-LINE
+
+         PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > TR-TREAT-COUNT
+             EVALUATE TRUE
+                 WHEN SUB = 1
+                     MOVE TR-TREAT-NAME(SUB) TO DL-TREAT-NAME
+                 WHEN OTHER
+                     MOVE SPACES TO DL-TREAT-NAME
+             END-EVALUATE
+
+
+         EVALUATE TR-TREAT-SIZE(SUB)
+             WHEN 'L'
+                 MOVE 'Large' TO DL-TREAT-SIZE
+             WHEN 'M'
+                 MOVE 'Medium' TO DL-TREAT-SIZE
+             WHEN 'S'
+                 MOVE 'Small' TO DL-TREAT-SIZE
+             WHEN OTHER
+                 MOVE 'ERROR' TO DL-TREAT-SIZE
+         END-EVALUATE
+
+
+         EVALUATE TR-TREAT-STOCK(SUB)
+             WHEN NOT NUMERIC
+                 MOVE TR-TREAT-STOCK-X(SUB) TO EX-BAD-VALUE
+                 MOVE 'TR-TREAT-STOCK' TO EX-FIELD-NAME
+                 PERFORM 41-LOG-EXCEPTION
+                 MOVE '0' TO DL-TREAT-STOCK, TR-TREAT-STOCK(SUB)
+             WHEN NUMERIC
+                 MOVE TR-TREAT-STOCK(SUB) TO DL-TREAT-STOCK
+         END-EVALUATE
+
+
+         EVALUATE TR-TREAT-PRICE(SUB)
+             WHEN NOT NUMERIC
+                 MOVE TR-TREAT-PRICE-X(SUB) TO EX-BAD-VALUE
+                 MOVE 'TR-TREAT-PRICE' TO EX-FIELD-NAME
+                 PERFORM 41-LOG-EXCEPTION
+                 MOVE '0' TO DL-TREAT-PRICE, TR-TREAT-PRICE(SUB)
+             WHEN NUMERIC
+                 MOVE TR-TREAT-PRICE(SUB) TO DL-TREAT-PRICE
+         END-EVALUATE
+
+
+         EVALUATE TR-TREAT-SOLD(SUB)
+             WHEN NOT NUMERIC
+                 MOVE TR-TREAT-SOLD-X(SUB) TO EX-BAD-VALUE
+                 MOVE 'TR-TREAT-SOLD' TO EX-FIELD-NAME
+                 PERFORM 41-LOG-EXCEPTION
+                 MOVE 0 TO TR-TREAT-SOLD(SUB)
+         END-EVALUATE
+
+         MULTIPLY TR-TREAT-PRICE(SUB) BY TR-TREAT-STOCK(SUB)
+             GIVING DL-TREAT-REVENUE, TF-POSS-REVENUE
+
+         MULTIPLY TR-TREAT-PRICE(SUB) BY TR-TREAT-SOLD(SUB)
+             GIVING TF-ACTUAL-REVENUE
+
+         ADD TF-POSS-REVENUE   TO TRUCK-TOTAL
+         ADD TF-ACTUAL-REVENUE TO TRUCK-ACTUAL-TOTAL
+
+         PERFORM 42-ACCUMULATE-RANK-TOTALS
+
+         IF LINE-COUNT + PROPER-SPACING > MAX-LINES-PER-PAGE
+             PERFORM 26-PAGE-OVERFLOW
+         END-IF
+
+         WRITE REPORT-LINE FROM DETAIL-LINE
+             AFTER ADVANCING PROPER-SPACING
+
+         ADD PROPER-SPACING TO LINE-COUNT
+
+         MOVE 1 TO PROPER-SPACING
+
+         PERFORM 43-WRITE-EXTRACT-LINE
+
+         END-PERFORM
+
+       .
+
+       41-LOG-EXCEPTION.
+
+         MOVE TR-TRUCK-ID      TO EX-TRUCK-ID
+         MOVE TR-EMPLOYEE-ID   TO EX-EMPLOYEE-ID
+         MOVE TR-TREAT-NAME(SUB) TO EX-TREAT-NAME
+
+         WRITE EXCEPTION-REPORT-LINE FROM EXCEPTION-DETAIL-LINE
+
+       .
+
+       42-ACCUMULATE-RANK-TOTALS.
+
+         MOVE 'N' TO RK-FOUND-SW
+
+         PERFORM VARYING RK-SUB FROM 1 BY 1 UNTIL RK-SUB > RK-COUNT
+             IF TR-TREAT-NAME(SUB) = RK-TREAT-NAME(RK-SUB)
+                 AND TR-TREAT-SIZE(SUB) = RK-TREAT-SIZE(RK-SUB)
+                 ADD TF-POSS-REVENUE TO RK-POSS-REVENUE(RK-SUB)
+                 MOVE 'Y' TO RK-FOUND-SW
+             END-IF
+         END-PERFORM
+
+         IF NOT RK-FOUND AND RK-COUNT < 100
+             ADD 1 TO RK-COUNT
+             MOVE TR-TREAT-NAME(SUB)  TO RK-TREAT-NAME(RK-COUNT)
+             MOVE TR-TREAT-SIZE(SUB)  TO RK-TREAT-SIZE(RK-COUNT)
+             MOVE TF-POSS-REVENUE     TO RK-POSS-REVENUE(RK-COUNT)
+         END-IF
+
+       .
+
+       43-WRITE-EXTRACT-LINE.
+
+         MOVE SPACES TO EXTRACT-LINE
+
+         MOVE TR-TREAT-STOCK(SUB) TO XT-TREAT-STOCK
+         MOVE TR-TREAT-PRICE(SUB) TO XT-TREAT-PRICE
+         MOVE TF-POSS-REVENUE     TO XT-TREAT-REVENUE
+
+         STRING TR-TRUCK-ID        DELIMITED BY SIZE
+                ','                DELIMITED BY SIZE
+                TR-TREAT-NAME(SUB) DELIMITED BY SIZE
+                ','                DELIMITED BY SIZE
+                DL-TREAT-SIZE      DELIMITED BY SIZE
+                ','                DELIMITED BY SIZE
+                XT-TREAT-STOCK     DELIMITED BY SIZE
+                ','                DELIMITED BY SIZE
+                XT-TREAT-PRICE     DELIMITED BY SIZE
+                ','                DELIMITED BY SIZE
+                XT-TREAT-REVENUE   DELIMITED BY SIZE
+             INTO EXTRACT-LINE
+         END-STRING
+
+         WRITE EXTRACT-LINE
+
+       .
+
+       45-CONTROL-BREAK.
+
+         MOVE TRUCK-TOTAL TO TL-POSS-REVENUE
+
+         WRITE REPORT-LINE FROM TOTAL-LINE
+             AFTER ADVANCING 3 LINES
+
+         ADD 3 TO LINE-COUNT
+
+         COMPUTE TF-VARIANCE = TRUCK-ACTUAL-TOTAL - TRUCK-TOTAL
+         MOVE TF-VARIANCE TO VL-VARIANCE
+
+         WRITE REPORT-LINE FROM VARIANCE-LINE
+             AFTER ADVANCING 2 LINES
+
+         ADD 2 TO LINE-COUNT
+
+         PERFORM 46-UPDATE-YTD-TRUCK
+
+         ADD TRUCK-TOTAL        TO TRUCK-GRAND-TOTAL
+         ADD TRUCK-ACTUAL-TOTAL TO TRUCK-GRAND-ACTUAL
+
+         MOVE 0 TO TRUCK-TOTAL
+         MOVE 0 TO TRUCK-ACTUAL-TOTAL
+
+         MOVE TR-TRUCK-ID TO HF-TRUCK-ID
+
+         MOVE 1 TO PROPER-SPACING
+
+       .
+
+       46-UPDATE-YTD-TRUCK.
+
+         MOVE 'N' TO YM-FOUND-SW
+
+         PERFORM VARYING YM-SUB FROM 1 BY 1 UNTIL YM-SUB > YM-COUNT
+             IF HF-TRUCK-ID = YM-TRUCK-ID(YM-SUB)
+                 ADD TRUCK-TOTAL TO YM-YTD-TOTAL(YM-SUB)
+                 MOVE 'Y' TO YM-FOUND-SW
+             END-IF
+         END-PERFORM
+
+         IF NOT YM-FOUND AND YM-COUNT < 50
+             ADD 1 TO YM-COUNT
+             MOVE HF-TRUCK-ID  TO YM-TRUCK-ID(YM-COUNT)
+             MOVE TRUCK-TOTAL  TO YM-YTD-TOTAL(YM-COUNT)
+         END-IF
+
+       .
+
+       50-GRAND-TOTAL.
+
+         MOVE TRUCK-GRAND-TOTAL TO GL-GRAND-TOTAL
+
+         WRITE REPORT-LINE FROM GRAND-TOTAL-LINE
+             AFTER ADVANCING 2 LINES
+
+         COMPUTE TF-VARIANCE = TRUCK-GRAND-ACTUAL - TRUCK-GRAND-TOTAL
+         MOVE TF-VARIANCE TO GL-VARIANCE
+
+         WRITE REPORT-LINE FROM GRAND-VARIANCE-LINE
+             AFTER ADVANCING 1 LINE
+
+         PERFORM 51-COMPUTE-YTD-GRAND-TOTAL
+
+         MOVE YTD-GRAND-TOTAL TO GL-YTD-GRAND-TOTAL
+
+         WRITE REPORT-LINE FROM YTD-GRAND-TOTAL-LINE
+             AFTER ADVANCING 2 LINES
+
+         PERFORM 52-REWRITE-YTD-MASTER
+
+       .
+
+       51-COMPUTE-YTD-GRAND-TOTAL.
+
+         MOVE 0 TO YTD-GRAND-TOTAL
+
+         PERFORM VARYING YM-SUB FROM 1 BY 1 UNTIL YM-SUB > YM-COUNT
+             ADD YM-YTD-TOTAL(YM-SUB) TO YTD-GRAND-TOTAL
+         END-PERFORM
+
+       .
+
+       52-REWRITE-YTD-MASTER.
+
+         OPEN OUTPUT YTD-MASTER
+
+         PERFORM VARYING YM-SUB FROM 1 BY 1 UNTIL YM-SUB > YM-COUNT
+             MOVE YM-TRUCK-ID(YM-SUB)  TO YM-REC-TRUCK-ID
+             MOVE YM-YTD-TOTAL(YM-SUB) TO YM-REC-YTD-TOTAL
+             WRITE YTD-MASTER-RECORD
+         END-PERFORM
+
+         CLOSE YTD-MASTER
+
+       .
+
+
+
+       55-FINAL-ROUTINE.
+
+         PERFORM 45-CONTROL-BREAK
+		 PERFORM 50-GRAND-TOTAL
+         PERFORM 60-PRINT-RANK-REPORT
+
+         CLOSE TREAT-FILE
+               TREAT-REPORT
+               EMPLOYEE-REPORT
+               EXCEPTION-REPORT
+               TREAT-RANK-REPORT
+               TREAT-EXTRACT
+
+         STOP RUN
+
+       .
+
+       60-PRINT-RANK-REPORT.
+
+         PERFORM 61-SORT-RANK-TABLE
+
+         WRITE RANK-REPORT-LINE FROM RANK-HEADING-ONE
+
+         WRITE RANK-REPORT-LINE FROM RANK-HEADING-TWO
+             AFTER ADVANCING 2 LINES
+
+         WRITE RANK-REPORT-LINE FROM RANK-HEADING-THREE
+             AFTER ADVANCING 2 LINES
+
+         PERFORM VARYING RK-SUB FROM 1 BY 1 UNTIL RK-SUB > RK-COUNT
+             MOVE RK-SUB               TO RD-RANK
+             MOVE RK-TREAT-NAME(RK-SUB) TO RD-TREAT-NAME
+
+             EVALUATE RK-TREAT-SIZE(RK-SUB)
+                 WHEN 'L'
+                     MOVE 'Large'  TO RD-TREAT-SIZE
+                 WHEN 'M'
+                     MOVE 'Medium' TO RD-TREAT-SIZE
+                 WHEN 'S'
+                     MOVE 'Small'  TO RD-TREAT-SIZE
+                 WHEN OTHER
+                     MOVE 'ERROR'  TO RD-TREAT-SIZE
+             END-EVALUATE
+
+             MOVE RK-POSS-REVENUE(RK-SUB) TO RD-REVENUE
+
+             WRITE RANK-REPORT-LINE FROM RANK-DETAIL-LINE
+                 AFTER ADVANCING 1 LINE
+         END-PERFORM
+
+       .
+
+       61-SORT-RANK-TABLE.
+
+         PERFORM VARYING RK-PASS FROM 1 BY 1 UNTIL RK-PASS > RK-COUNT
+             PERFORM 61A-BUBBLE-PASS
+         END-PERFORM
+
+       .
+
+       61A-BUBBLE-PASS.
+
+         PERFORM VARYING RK-SUB FROM 1 BY 1 UNTIL RK-SUB > RK-COUNT - 1
+             IF RK-POSS-REVENUE(RK-SUB) < RK-POSS-REVENUE(RK-SUB + 1)
+                 MOVE RK-ENTRY(RK-SUB)     TO RANK-SWAP-ENTRY
+                 MOVE RK-ENTRY(RK-SUB + 1) TO RK-ENTRY(RK-SUB)
+                 MOVE RANK-SWAP-ENTRY      TO RK-ENTRY(RK-SUB + 1)
+             END-IF
+         END-PERFORM
+
+       .
